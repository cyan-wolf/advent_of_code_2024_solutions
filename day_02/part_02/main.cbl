@@ -0,0 +1,1460 @@
+      ******************************************************************
+      * Author: cyan-wolf
+      * Date: 03/10/2025
+      * Purpose: To determine the number of safe records in the report,
+      *          using both the strict rule from part 1 and the Part 2
+      *          "Problem Dampener" tolerance rule, which allows a
+      *          single bad level to be removed before giving up on a
+      *          record.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADVENT-OF-CODE-2024-DAY-02-02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   File names are picked up at run time from the
+      *>   DAY-INPUT-FILE / DAY-OUTPUT-FILE environment variables (see
+      *>   0010-RESOLVE-FILE-NAMES), falling back to the part-1 style
+      *>   relative paths when those are not set.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>   OUT-FILE/REJECT-FILE are opened EXTEND instead of OUTPUT on
+      *>   a checkpoint restart (see 0021-OPEN-REPORT-OUTPUT-FILES) so
+      *>   the earlier segment's own report/reject lines are kept
+      *>   rather than overwritten; their FILE STATUS is checked
+      *>   because an EXTEND against a file that does not exist yet
+      *>   fails outright in this runtime, the same limitation already
+      *>   worked around for HISTORY-FILE in DAY-02-02-TREND-UPDATE.
+           SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+      *>   CHECKPOINT-FILE may legitimately not exist yet (first run
+      *>   of the day), so its own FILE STATUS is checked rather than
+      *>   letting a missing file abend the run.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+      *>   CONTROL-FILE is the upstream extract's trailer with its
+      *>   claimed record count; also optional, so its own FILE STATUS
+      *>   is checked the same way as CHECKPOINT-FILE's.
+           SELECT CONTROL-FILE
+               ASSIGN TO DYNAMIC WS-CONTROL-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+      *>   CSV-FILE is the comma-delimited companion to OUT-FILE's
+      *>   fixed-width report, written whenever WS-OUTPUT-MODE calls
+      *>   for it (see 0010-RESOLVE-FILE-NAMES).
+      *>   Same restart-preserving EXTEND/OUTPUT treatment as OUT-FILE
+      *>   above.
+           SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+      *>   SUMMARY-FILE is today's one-line totals extract, written on
+      *>   every run for the TREND-UPDATE companion program to fold
+      *>   into the day-over-day trend history.
+           SELECT SUMMARY-FILE ASSIGN TO DYNAMIC WS-SUMMARY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>   REWORK-FILE holds the fixed-width, hand-editable levels for
+      *>   every record that comes out UNSAFE after the dampener has
+      *>   already had its chance; a normal run WRITEs it, and a
+      *>   DAY-REWORK-MODE run later READs back whatever levels were
+      *>   corrected in it by hand.
+      *>   Same restart-preserving EXTEND/OUTPUT treatment as OUT-FILE
+      *>   above, for the normal pass's WRITE side; the rework-mode
+      *>   READ side (0400-RUN-REWORK-PASS) is unaffected.
+           SELECT REWORK-FILE ASSIGN TO DYNAMIC WS-REWORK-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REWORK-STATUS.
+      *>   REWORK-REPORT-FILE is the re-validation pass's own detail
+      *>   report, kept entirely separate from OUT-FILE/CSV-FILE and
+      *>   the day's running totals.
+           SELECT REWORK-REPORT-FILE
+               ASSIGN TO DYNAMIC WS-REWORK-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       01  INPUT-LINE.
+           03 FILLER OCCURS 132 TIMES.
+               05 INPUT-CHARS PIC X.
+
+       FD  OUT-FILE.
+       01  PRINT-LINE                  PIC X(132) VALUE SPACES.
+
+      *>   Wide enough to hold the longest reject-message prefix plus a
+      *>   full 132-byte INPUT-LINE without STRING silently truncating
+      *>   the very line the record needs in order to be fixed.
+       FD  REJECT-FILE.
+       01  REJECT-LINE                 PIC X(200) VALUE SPACES.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC              PIC X(132) VALUE SPACES.
+
+       FD  CONTROL-FILE.
+       01  CONTROL-REC                 PIC X(132) VALUE SPACES.
+
+       FD  CSV-FILE.
+       01  CSV-LINE                    PIC X(132) VALUE SPACES.
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-REC                 PIC X(132) VALUE SPACES.
+
+       FD  REWORK-FILE.
+       01  REWORK-REC                  PIC X(132) VALUE SPACES.
+
+       FD  REWORK-REPORT-FILE.
+       01  REWORK-REPORT-REC           PIC X(132) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       77  WS-INPUT-FILE-NAME          PIC X(100) VALUE SPACES.
+       77  WS-OUTPUT-FILE-NAME         PIC X(100) VALUE SPACES.
+       77  WS-OUTPUT-STATUS            PIC XX VALUE SPACES.
+       77  WS-REJECT-FILE-NAME         PIC X(100) VALUE SPACES.
+       77  WS-REJECT-STATUS            PIC XX VALUE SPACES.
+       77  WS-CHECKPOINT-FILE-NAME     PIC X(100) VALUE SPACES.
+       77  WS-CHECKPOINT-STATUS        PIC XX VALUE SPACES.
+       77  WS-CONTROL-FILE-NAME        PIC X(100) VALUE SPACES.
+       77  WS-CONTROL-STATUS           PIC XX VALUE SPACES.
+       77  WS-CSV-FILE-NAME            PIC X(100) VALUE SPACES.
+       77  WS-CSV-STATUS               PIC XX VALUE SPACES.
+       77  WS-SUMMARY-FILE-NAME        PIC X(100) VALUE SPACES.
+       77  WS-REWORK-FILE-NAME         PIC X(100) VALUE SPACES.
+       77  WS-REWORK-STATUS            PIC XX VALUE SPACES.
+       77  WS-REWORK-REPORT-FILE-NAME  PIC X(100) VALUE SPACES.
+
+      *>   Y switches this run from the normal day's-input pass to the
+      *>   rework re-validation pass over REWORK-FILE instead; N (the
+      *>   default) is the normal run.
+       77  WS-REWORK-MODE              PIC X VALUE 'N'.
+
+      *>   Captured once at start of run for SUMMARY-FILE's date stamp.
+       77  WS-RUN-DATE                 PIC 9(8) VALUE ZEROES.
+
+      *>   Selects which of the two report outputs this run produces:
+      *>   FIXED writes only OUT-FILE's column report, CSV writes only
+      *>   the comma-delimited CSV-FILE, and BOTH (the default) writes
+      *>   both from the same pass over the input.
+       77  WS-OUTPUT-MODE              PIC X(5) VALUE SPACES.
+           88 WS-MODE-INCLUDES-FIXED   VALUE "FIXED" "BOTH ".
+           88 WS-MODE-INCLUDES-CSV     VALUE "CSV  " "BOTH ".
+
+      *>   Restart/checkpoint support for long nightly extracts: every
+      *>   WS-CHECKPOINT-INTERVAL records, the current record number
+      *>   and running totals are captured to CHECKPOINT-FILE so an
+      *>   abended job can resume instead of reprocessing from record 1.
+       77  WS-CHECKPOINT-INTERVAL      PIC 9(6) VALUE 50.
+       77  WS-CKPT-QUOTIENT            PIC 9(6) VALUE ZEROES.
+       77  WS-CKPT-REMAINDER           PIC 9(6) VALUE ZEROES.
+
+       77  WS-RESTART-RECORD-NUM       PIC 9(6) VALUE ZEROES.
+       77  WS-SKIP-IDX                 PIC 9(6) VALUE ZEROES.
+
+       01  CHECKPOINT-LINE.
+           05 CKPT-RECORD-NUM          PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 CKPT-SAFE-AMOUNT         PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 CKPT-DAMPENED-AMOUNT     PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 CKPT-RESCUED-AMOUNT      PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 CKPT-STEP-BAD-AMOUNT     PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 CKPT-DIR-BAD-AMOUNT      PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 CKPT-REJECTED-AMOUNT     PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 CKPT-MALFORMED-AMOUNT    PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 CKPT-INCREASING-AMOUNT   PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 CKPT-DECREASING-AMOUNT   PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 CKPT-REWORK-SENT         PIC 9(6).
+
+      *>   Today's one-line totals extract for SUMMARY-FILE, picked up
+      *>   by the TREND-UPDATE companion program and folded into the
+      *>   day-over-day trend history it maintains.
+       01  SUMMARY-LINE.
+           05 SUMM-RUN-DATE            PIC 9(8).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 SUMM-RECORDS-READ        PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 SUMM-SAFE-STRICT         PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 SUMM-SAFE-DAMPENED       PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 SUMM-RESCUED             PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 SUMM-STEP-BAD            PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 SUMM-DIR-BAD             PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 SUMM-REJECTED            PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 SUMM-MALFORMED           PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 SUMM-INCREASING          PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 SUMM-DECREASING          PIC 9(6).
+
+      *>   REWORK-FILE's one line per UNSAFE record: the original record
+      *>   number (kept so a corrected line can still be traced back to
+      *>   its source) followed by that record's levels in the same
+      *>   fixed-width, zero-padded layout as DETAIL-LINE's DET-FIELDS -
+      *>   a level is corrected by simply overtyping its 3 digits.
+       01  REWORK-LINE.
+           05 RWK-RECORD-NUM           PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 RWK-FIELDS               OCCURS 12 TIMES.
+               10 RWK-FIELD-VALUE      PIC 999.
+               10 FILLER               PIC X          VALUE SPACE.
+
+      *>   The upstream extract's trailer: the record count it claims
+      *>   to have sent, checked against WS-RECORD-NUMBER at the end
+      *>   of the run.
+       01  CONTROL-LINE.
+           05 CTRL-EXPECTED-COUNT      PIC 9(6).
+
+       77  WS-CONTROL-FILE-FOUND       PIC X VALUE 'N'.
+       77  WS-EXPECTED-RECORD-COUNT    PIC 9(6) VALUE ZEROES.
+       77  WS-RECONCILE-STATUS         PIC X(15) VALUE SPACES.
+
+      *>   A record that will not fit within WS-MAX-LEVELS levels, or
+      *>   that will not UNSTRING cleanly into numeric levels, is
+      *>   written to REJECT-FILE instead of being silently truncated.
+       77  WS-MAX-LEVELS               PIC 99 VALUE 12.
+
+       01  HEADING-LINE.
+           05 FILLER                   PIC X(6)          VALUE "RECORD".
+           05 FILLER                   PIC X(4)          VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "1".
+           05 FILLER                   PIC XX            VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "2".
+           05 FILLER                   PIC XX            VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "3".
+           05 FILLER                   PIC XX            VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "4".
+           05 FILLER                   PIC XX            VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "5".
+           05 FILLER                   PIC XX            VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "6".
+           05 FILLER                   PIC XX            VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "7".
+           05 FILLER                   PIC XX            VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "8".
+           05 FILLER                   PIC XX            VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "9".
+           05 FILLER                   PIC XX            VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "10".
+           05 FILLER                   PIC XX            VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "11".
+           05 FILLER                   PIC XX            VALUE SPACES.
+           05 FILLER                   PIC X(2)          VALUE "12".
+           05 FILLER                   PIC X(3)          VALUE SPACES.
+           05 FILLER                   PIC X(19)         VALUE "STATUS".
+
+       01  DETAIL-LINE.
+           03 DET-RECORD-NUM           PIC Z(5)9.
+           03 FILLER                   PIC XX            VALUE SPACES.
+           03 DET-FIELDS               OCCURS 12 TIMES.
+               05 DET-FIELD-VALUE      PIC 999.
+               05 FILLER               PIC X             VALUE SPACES.
+
+           03 FILLER                   PIC X(3)          VALUE SPACES.
+           03 DET-STATUS               PIC X(19).
+
+       01  TOTAL-LINE-DASHES.
+           03 FILLER                   OCCURS 51 TIMES.
+               05 FILLER               PIC X             VALUE "-".
+
+       01  TOTAL-LINE-STRICT.
+               05 FILLER                     PIC X(20)   VALUE
+                  "TOTAL SAFE (STRICT):".
+               05 FILLER                     PIC X(5)    VALUE SPACES.
+               05 TOTAL-SAFE-STRICT           PIC 9(6).
+
+       01  TOTAL-LINE-DAMPENED.
+               05 FILLER                     PIC X(22)   VALUE
+                  "TOTAL SAFE (DAMPENED):".
+               05 FILLER                     PIC X(3)    VALUE SPACES.
+               05 TOTAL-SAFE-DAMPENED         PIC 9(6).
+
+       01  TOTAL-LINE-RESCUED.
+               05 FILLER                     PIC X(25)   VALUE
+                  "RESCUED BY DAMPENER ONLY:".
+               05 TOTAL-RESCUED-BY-DAMPENER   PIC 9(6).
+
+       01  TOTAL-LINE-REJECTED.
+               05 FILLER                     PIC X(24)   VALUE
+                  "REJECTED (TOO MANY LVL):".
+               05 TOTAL-REJECTED-RECORDS      PIC 9(6).
+
+       01  TOTAL-LINE-MALFORMED.
+               05 FILLER                     PIC X(24)   VALUE
+                  "REJECTED (MALFORMED):  ".
+               05 TOTAL-MALFORMED-RECORDS     PIC 9(6).
+
+       01  TOTAL-LINE-RECORDS-READ.
+               05 FILLER                     PIC X(20)   VALUE
+                  "TOTAL RECORDS READ:".
+               05 FILLER                     PIC X(4)    VALUE SPACES.
+               05 TOTAL-RECORDS-READ          PIC 9(6).
+
+       01  TOTAL-LINE-RECONCILE.
+               05 FILLER                     PIC X(17)   VALUE
+                  "RECONCILE STATUS:".
+               05 FILLER                     PIC X(2)    VALUE SPACES.
+               05 TOTAL-RECONCILE-FLAG        PIC X(15).
+
+       01  TOTAL-LINE-STEP-BAD.
+               05 FILLER                     PIC X(24)   VALUE
+                  "UNSAFE - BAD STEP SIZE:".
+               05 TOTAL-STEP-BAD-RECORDS      PIC 9(6).
+
+       01  TOTAL-LINE-DIR-BAD.
+               05 FILLER                     PIC X(24)   VALUE
+                  "UNSAFE - BAD DIRECTION:".
+               05 TOTAL-DIR-BAD-RECORDS       PIC 9(6).
+
+       01  TOTAL-LINE-INCREASING.
+               05 FILLER                     PIC X(21)   VALUE
+                  "RECORDS INCREASING: ".
+               05 TOTAL-INCREASING-RECORDS    PIC 9(6).
+
+       01  TOTAL-LINE-DECREASING.
+               05 FILLER                     PIC X(21)   VALUE
+                  "RECORDS DECREASING: ".
+               05 TOTAL-DECREASING-RECORDS    PIC 9(6).
+
+       01  TOTAL-LINE-REWORK-SENT.
+               05 FILLER                     PIC X(21)   VALUE
+                  "SENT TO REWORK:      ".
+               05 TOTAL-REWORK-SENT           PIC 9(6).
+
+       01  TOTAL-LINE-REWORK-SAFE.
+               05 FILLER                     PIC X(24)   VALUE
+                  "REWORK - NOW SAFE:      ".
+               05 TOTAL-REWORK-SAFE           PIC 9(6).
+
+       01  TOTAL-LINE-REWORK-RESCUED.
+               05 FILLER                     PIC X(24)   VALUE
+                  "REWORK - NOW DAMPENED:  ".
+               05 TOTAL-REWORK-RESCUED        PIC 9(6).
+
+       01  TOTAL-LINE-REWORK-UNSAFE.
+               05 FILLER                     PIC X(24)   VALUE
+                  "REWORK - STILL UNSAFE:  ".
+               05 TOTAL-REWORK-UNSAFE         PIC 9(6).
+
+      *>   Header row for CSV-FILE, built with STRING rather than a
+      *>   VALUE literal because the full column list runs well past
+      *>   one source line.
+       77  WS-CSV-HEADING              PIC X(132) VALUE SPACES.
+
+       77  WS-LEVEL-COUNT              PIC 99 VALUE ZEROES.
+       77  WS-VALID-TOKEN-COUNT        PIC 99 VALUE ZEROES.
+
+       01  WS-PARSED-RECORD            OCCURS 12 TIMES
+                                       INDEXED BY WS-IDX.
+               05 WS-RECORD-DATA           PIC 999.
+
+       01  WS-VARIANT-RECORD           OCCURS 12 TIMES
+                                       INDEXED BY WS-V-IDX.
+               05 WS-VARIANT-DATA          PIC 999.
+
+      *>   Raw UNSTRING targets, kept alphanumeric (and paired with the
+      *>   actual delivered length in WS-TOKEN-LENGTHS) so each token
+      *>   can be numeric-tested before it is trusted as a level - a
+      *>   stray non-numeric character never reaches WS-RECORD-DATA.
+       01  WS-RAW-RECORD               OCCURS 12 TIMES
+                                       INDEXED BY WS-R-IDX.
+               05 WS-RAW-TOKEN             PIC X(5).
+
+       01  WS-TOKEN-LENGTHS            OCCURS 12 TIMES
+                                       INDEXED BY WS-L-IDX.
+               05 WS-TOKEN-LEN             PIC 99.
+
+       77  WS-DATA-REMAINS             PIC X VALUE 'Y'.
+
+       77  WS-RECORD-NUMBER            PIC 9(6) VALUE ZEROES.
+
+       77  WS-OVERFLOW-FLAG            PIC X VALUE 'N'.
+       77  WS-REJECTED-AMOUNT          PIC 9(6) VALUE ZEROES.
+
+       77  WS-MALFORMED-FLAG           PIC X VALUE 'N'.
+       77  WS-MALFORMED-AMOUNT         PIC 9(6) VALUE ZEROES.
+
+       77  WS-PREV-NUM                 PIC 999 VALUE ZEROES.
+       77  WS-CURR-NUM                 PIC 999 VALUE ZEROES.
+
+      *>   Always positve.
+       77  WS-CURR-STEP                PIC 999 VALUE ZEROES.
+
+       77  WS-RECORD-INCREASING        PIC X VALUE 'N'.
+       77  WS-RECORD-DECREASING        PIC X VALUE 'N'.
+
+       77  WS-CURR-REPORT-IS-SAFE      PIC X VALUE 'Y'.
+       77  WS-FAIL-REASON              PIC X(8) VALUE SPACES.
+
+       77  WS-DAMPENER-RESCUED         PIC X VALUE 'N'.
+       77  WS-DAMPEN-IDX               PIC 99 VALUE ZEROES.
+       77  WS-VARIANT-COUNT            PIC 99 VALUE ZEROES.
+       77  WS-SRC-IDX                  PIC 99 VALUE ZEROES.
+       77  WS-VARIANT-IS-SAFE          PIC X VALUE 'Y'.
+       77  WS-V-PREV-NUM               PIC 999 VALUE ZEROES.
+       77  WS-V-CURR-NUM               PIC 999 VALUE ZEROES.
+       77  WS-V-CURR-STEP              PIC 999 VALUE ZEROES.
+       77  WS-V-INCREASING             PIC X VALUE 'N'.
+       77  WS-V-DECREASING             PIC X VALUE 'N'.
+
+       77  WS-SAFE-REPORT-AMOUNT       PIC 9(6) VALUE ZEROES.
+       77  WS-DAMPENED-SAFE-AMOUNT     PIC 9(6) VALUE ZEROES.
+       77  WS-RESCUED-AMOUNT           PIC 9(6) VALUE ZEROES.
+       77  WS-STEP-BAD-AMOUNT          PIC 9(6) VALUE ZEROES.
+       77  WS-DIR-BAD-AMOUNT           PIC 9(6) VALUE ZEROES.
+       77  WS-INCREASING-AMOUNT        PIC 9(6) VALUE ZEROES.
+       77  WS-DECREASING-AMOUNT        PIC 9(6) VALUE ZEROES.
+
+      *>   Rework subsystem counters. WS-REWORK-EXTRACTED-AMOUNT tracks
+      *>   the normal pass's writes to REWORK-FILE; the other three
+      *>   tally the re-validation pass's own outcomes and never touch
+      *>   the day's main safe/dampened/rescued totals above.
+       77  WS-REWORK-EXTRACTED-AMOUNT  PIC 9(6) VALUE ZEROES.
+       77  WS-REWORK-SAFE-AMOUNT       PIC 9(6) VALUE ZEROES.
+       77  WS-REWORK-RESCUED-AMOUNT    PIC 9(6) VALUE ZEROES.
+       77  WS-REWORK-UNSAFE-AMOUNT     PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-RESOLVE-FILE-NAMES.
+
+           IF WS-REWORK-MODE = 'Y' THEN
+               PERFORM 0400-RUN-REWORK-PASS
+           ELSE
+               PERFORM 0020-CHECK-FOR-RESTART
+               PERFORM 0030-READ-CONTROL-FILE
+
+               OPEN INPUT INPUT-FILE
+
+               PERFORM 0021-OPEN-REPORT-OUTPUT-FILES
+
+               PERFORM 0200-PROCESS-ALL-RECORDS
+
+               PERFORM 0310-WRITE-SUMMARY-FILE
+
+      *>       Computed unconditionally so the reconcile flag reflects
+      *>       this run regardless of which report output(s) are
+      *>       selected below.
+               PERFORM 0301-DETERMINE-RECONCILE-STATUS
+
+               IF WS-MODE-INCLUDES-FIXED THEN
+                   PERFORM 0300-WRITE-TOTAL-LINE
+               END-IF
+
+               IF WS-MODE-INCLUDES-CSV THEN
+                   PERFORM 0303-WRITE-CSV-TOTAL-LINES
+               END-IF
+
+               CLOSE
+                   INPUT-FILE
+                   REJECT-FILE
+                   REWORK-FILE
+
+               IF WS-MODE-INCLUDES-FIXED THEN
+                   CLOSE OUT-FILE
+               END-IF
+
+               IF WS-MODE-INCLUDES-CSV THEN
+                   CLOSE CSV-FILE
+               END-IF
+
+               PERFORM 0295-CLEAR-CHECKPOINT
+           END-IF.
+
+           STOP RUN.
+
+       0010-RESOLVE-FILE-NAMES.
+           ACCEPT WS-INPUT-FILE-NAME FROM ENVIRONMENT "DAY-INPUT-FILE".
+           IF WS-INPUT-FILE-NAME = SPACES THEN
+               MOVE "../input.txt" TO WS-INPUT-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-OUTPUT-FILE-NAME
+               FROM ENVIRONMENT "DAY-OUTPUT-FILE".
+           IF WS-OUTPUT-FILE-NAME = SPACES THEN
+               MOVE "../output.txt" TO WS-OUTPUT-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-REJECT-FILE-NAME
+               FROM ENVIRONMENT "DAY-REJECT-FILE".
+           IF WS-REJECT-FILE-NAME = SPACES THEN
+               MOVE "../reject.txt" TO WS-REJECT-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-CHECKPOINT-FILE-NAME
+               FROM ENVIRONMENT "DAY-CHECKPOINT-FILE".
+           IF WS-CHECKPOINT-FILE-NAME = SPACES THEN
+               MOVE "../checkpoint.txt" TO WS-CHECKPOINT-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-CONTROL-FILE-NAME
+               FROM ENVIRONMENT "DAY-CONTROL-FILE".
+           IF WS-CONTROL-FILE-NAME = SPACES THEN
+               MOVE "../control.txt" TO WS-CONTROL-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-CSV-FILE-NAME FROM ENVIRONMENT "DAY-CSV-FILE".
+           IF WS-CSV-FILE-NAME = SPACES THEN
+               MOVE "../output.csv" TO WS-CSV-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-OUTPUT-MODE FROM ENVIRONMENT "DAY-OUTPUT-MODE".
+           IF WS-OUTPUT-MODE = SPACES THEN
+               MOVE "BOTH" TO WS-OUTPUT-MODE
+           END-IF.
+
+           ACCEPT WS-SUMMARY-FILE-NAME
+               FROM ENVIRONMENT "DAY-SUMMARY-FILE".
+           IF WS-SUMMARY-FILE-NAME = SPACES THEN
+               MOVE "../day_summary.txt" TO WS-SUMMARY-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-REWORK-FILE-NAME
+               FROM ENVIRONMENT "DAY-REWORK-FILE".
+           IF WS-REWORK-FILE-NAME = SPACES THEN
+               MOVE "../rework.txt" TO WS-REWORK-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-REWORK-REPORT-FILE-NAME
+               FROM ENVIRONMENT "DAY-REWORK-REPORT-FILE".
+           IF WS-REWORK-REPORT-FILE-NAME = SPACES THEN
+               MOVE "../rework_report.txt" TO WS-REWORK-REPORT-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-REWORK-MODE FROM ENVIRONMENT "DAY-REWORK-MODE".
+           IF WS-REWORK-MODE = SPACES THEN
+               MOVE 'N' TO WS-REWORK-MODE
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+      *****************************************************************
+      * If a checkpoint left over from an earlier, cut-short run of   *
+      * this same day's file exists, pick up the record number and   *
+      * running totals it captured instead of starting over.         *
+      *****************************************************************
+       0020-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CHECKPOINT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+
+               IF WS-CHECKPOINT-STATUS = "00" THEN
+                   MOVE CHECKPOINT-REC TO CHECKPOINT-LINE
+                   MOVE CKPT-RECORD-NUM      TO WS-RESTART-RECORD-NUM
+                   MOVE CKPT-SAFE-AMOUNT     TO WS-SAFE-REPORT-AMOUNT
+                   MOVE CKPT-DAMPENED-AMOUNT TO WS-DAMPENED-SAFE-AMOUNT
+                   MOVE CKPT-RESCUED-AMOUNT  TO WS-RESCUED-AMOUNT
+                   MOVE CKPT-STEP-BAD-AMOUNT TO WS-STEP-BAD-AMOUNT
+                   MOVE CKPT-DIR-BAD-AMOUNT  TO WS-DIR-BAD-AMOUNT
+                   MOVE CKPT-REJECTED-AMOUNT TO WS-REJECTED-AMOUNT
+                   MOVE CKPT-MALFORMED-AMOUNT TO WS-MALFORMED-AMOUNT
+                   MOVE CKPT-INCREASING-AMOUNT TO WS-INCREASING-AMOUNT
+                   MOVE CKPT-DECREASING-AMOUNT TO WS-DECREASING-AMOUNT
+                   MOVE CKPT-REWORK-SENT TO WS-REWORK-EXTRACTED-AMOUNT
+               END-IF
+
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *****************************************************************
+      * On a fresh run OUT-FILE/CSV-FILE/REJECT-FILE/REWORK-FILE all   *
+      * start clean; on a checkpoint restart (WS-RESTART-RECORD-NUM    *
+      * greater than zero) each is instead opened EXTEND so the        *
+      * earlier, cut-short segment's own report/reject/rework lines    *
+      * are kept and this run's lines are appended after them, with a  *
+      * fallback to OPEN OUTPUT (and re-writing the heading line) if   *
+      * one of them turns out not to exist despite the restart, the    *
+      * same EXTEND/OUTPUT-fallback pattern HISTORY-FILE already uses  *
+      * in DAY-02-02-TREND-UPDATE.                                     *
+      *****************************************************************
+       0021-OPEN-REPORT-OUTPUT-FILES.
+           IF WS-RESTART-RECORD-NUM > 0 THEN
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-STATUS NOT = "00" THEN
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+
+               OPEN EXTEND REWORK-FILE
+               IF WS-REWORK-STATUS NOT = "00" THEN
+                   OPEN OUTPUT REWORK-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT REWORK-FILE
+           END-IF.
+
+           IF WS-MODE-INCLUDES-FIXED THEN
+               IF WS-RESTART-RECORD-NUM > 0 THEN
+                   OPEN EXTEND OUT-FILE
+                   IF WS-OUTPUT-STATUS NOT = "00" THEN
+                       OPEN OUTPUT OUT-FILE
+                       PERFORM 0100-WRITE-HEADING-LINE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT OUT-FILE
+                   PERFORM 0100-WRITE-HEADING-LINE
+               END-IF
+           END-IF.
+
+           IF WS-MODE-INCLUDES-CSV THEN
+               IF WS-RESTART-RECORD-NUM > 0 THEN
+                   OPEN EXTEND CSV-FILE
+                   IF WS-CSV-STATUS NOT = "00" THEN
+                       OPEN OUTPUT CSV-FILE
+                       PERFORM 0105-WRITE-CSV-HEADING-LINE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT CSV-FILE
+                   PERFORM 0105-WRITE-CSV-HEADING-LINE
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * The upstream extract drops a small trailer file next to each  *
+      * day's input with the record count it claims to have sent -    *
+      * when present, that count is compared against what this run    *
+      * actually read so a truncated or duplicated feed is caught     *
+      * before the safe-report totals are trusted downstream.         *
+      *****************************************************************
+       0030-READ-CONTROL-FILE.
+           OPEN INPUT CONTROL-FILE.
+
+           IF WS-CONTROL-STATUS = "00" THEN
+               MOVE 'Y' TO WS-CONTROL-FILE-FOUND
+
+               READ CONTROL-FILE
+                   AT END CONTINUE
+               END-READ
+
+               IF WS-CONTROL-STATUS = "00" THEN
+                   MOVE CONTROL-REC TO CONTROL-LINE
+                   MOVE CTRL-EXPECTED-COUNT TO WS-EXPECTED-RECORD-COUNT
+               END-IF
+
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       0100-WRITE-HEADING-LINE.
+           MOVE HEADING-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       0105-WRITE-CSV-HEADING-LINE.
+           MOVE SPACES TO WS-CSV-HEADING.
+
+           STRING "RECORD,LEVEL1,LEVEL2,LEVEL3,LEVEL4,LEVEL5,LEVEL6,"
+                                             DELIMITED BY SIZE
+                  "LEVEL7,LEVEL8,LEVEL9,LEVEL10,LEVEL11,LEVEL12,STATUS"
+                                             DELIMITED BY SIZE
+               INTO WS-CSV-HEADING.
+
+           MOVE WS-CSV-HEADING TO CSV-LINE.
+           WRITE CSV-LINE.
+
+       0200-PROCESS-ALL-RECORDS.
+           IF WS-RESTART-RECORD-NUM > 0 THEN
+               PERFORM 0205-SKIP-TO-RESTART-POINT
+           END-IF.
+
+           PERFORM 0210-READ-RECORD
+               UNTIL WS-DATA-REMAINS = 'N'.
+
+       0205-SKIP-TO-RESTART-POINT.
+           MOVE ZEROES TO WS-SKIP-IDX.
+
+           PERFORM 0206-SKIP-ONE-RECORD
+               UNTIL WS-SKIP-IDX >= WS-RESTART-RECORD-NUM
+                     OR WS-DATA-REMAINS = 'N'.
+
+           MOVE WS-RESTART-RECORD-NUM TO WS-RECORD-NUMBER.
+
+       0206-SKIP-ONE-RECORD.
+           READ INPUT-FILE
+               AT END MOVE 'N' TO WS-DATA-REMAINS.
+
+           ADD 1 TO WS-SKIP-IDX.
+
+       0210-READ-RECORD.
+           READ INPUT-FILE
+               AT END MOVE 'N' TO WS-DATA-REMAINS.
+
+           IF WS-DATA-REMAINS <> 'N'
+               ADD 1 TO WS-RECORD-NUMBER
+               PERFORM 0230-PROCESS-RECORD
+           END-IF.
+
+       0230-PROCESS-RECORD.
+           PERFORM 0240-PARSE-RECORD-TO-WS.
+
+           IF WS-OVERFLOW-FLAG = 'Y' THEN
+               PERFORM 0246-WRITE-REJECT-RECORD
+               ADD 1 TO WS-REJECTED-AMOUNT
+           ELSE
+               IF WS-MALFORMED-FLAG = 'Y' THEN
+                   PERFORM 0247-WRITE-MALFORMED-REJECT
+                   ADD 1 TO WS-MALFORMED-AMOUNT
+               ELSE
+                   PERFORM 0245-COUNT-LEVELS-IN-RECORD
+
+                   PERFORM 0250-CHECK-ALL-NUMS-IN-RECORD
+                       UNTIL WS-RECORD-DATA (WS-IDX) = 0
+                             OR WS-CURR-REPORT-IS-SAFE = 'N'
+
+                   IF WS-RECORD-INCREASING = 'Y' THEN
+                       ADD 1 TO WS-INCREASING-AMOUNT
+                   END-IF
+                   IF WS-RECORD-DECREASING = 'Y' THEN
+                       ADD 1 TO WS-DECREASING-AMOUNT
+                   END-IF
+
+                   IF WS-CURR-REPORT-IS-SAFE = 'Y' THEN
+                       ADD 1 TO WS-SAFE-REPORT-AMOUNT
+                       ADD 1 TO WS-DAMPENED-SAFE-AMOUNT
+                   ELSE
+                       IF WS-FAIL-REASON = "STEP-BAD" THEN
+                           ADD 1 TO WS-STEP-BAD-AMOUNT
+                       ELSE
+                           ADD 1 TO WS-DIR-BAD-AMOUNT
+                       END-IF
+
+                       PERFORM 0280-TRY-DAMPENER
+                       IF WS-DAMPENER-RESCUED = 'Y' THEN
+                           ADD 1 TO WS-DAMPENED-SAFE-AMOUNT
+                           ADD 1 TO WS-RESCUED-AMOUNT
+                       ELSE
+                           PERFORM 0265-WRITE-REWORK-RECORD
+                       END-IF
+                   END-IF
+
+                   PERFORM 0260-WRITE-DETAIL-LINE
+
+                   IF WS-MODE-INCLUDES-CSV THEN
+                       PERFORM 0262-WRITE-CSV-DETAIL-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+           DIVIDE WS-RECORD-NUMBER BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+
+           IF WS-CKPT-REMAINDER = 0 THEN
+               PERFORM 0290-WRITE-CHECKPOINT
+           END-IF.
+
+           PERFORM 0270-RESET-ITERATION-FIELDS.
+
+
+       0240-PARSE-RECORD-TO-WS.
+           MOVE 'N' TO WS-OVERFLOW-FLAG.
+           MOVE 'N' TO WS-MALFORMED-FLAG.
+
+           MOVE SPACES TO WS-RAW-RECORD (1)
+                          WS-RAW-RECORD (2)
+                          WS-RAW-RECORD (3)
+                          WS-RAW-RECORD (4)
+                          WS-RAW-RECORD (5)
+                          WS-RAW-RECORD (6)
+                          WS-RAW-RECORD (7)
+                          WS-RAW-RECORD (8)
+                          WS-RAW-RECORD (9)
+                          WS-RAW-RECORD (10)
+                          WS-RAW-RECORD (11)
+                          WS-RAW-RECORD (12).
+
+           MOVE ZEROES TO WS-PARSED-RECORD (1)
+                          WS-PARSED-RECORD (2)
+                          WS-PARSED-RECORD (3)
+                          WS-PARSED-RECORD (4)
+                          WS-PARSED-RECORD (5)
+                          WS-PARSED-RECORD (6)
+                          WS-PARSED-RECORD (7)
+                          WS-PARSED-RECORD (8)
+                          WS-PARSED-RECORD (9)
+                          WS-PARSED-RECORD (10)
+                          WS-PARSED-RECORD (11)
+                          WS-PARSED-RECORD (12).
+
+      *>   Reset so a shorter record following a longer one does not
+      *>   inherit a stale, nonzero COUNT IN length from the UNSTRING
+      *>   below - 0241 relies on a zero length to know a record ran
+      *>   out of tokens.
+           MOVE ZEROES TO WS-TOKEN-LEN (1)
+                          WS-TOKEN-LEN (2)
+                          WS-TOKEN-LEN (3)
+                          WS-TOKEN-LEN (4)
+                          WS-TOKEN-LEN (5)
+                          WS-TOKEN-LEN (6)
+                          WS-TOKEN-LEN (7)
+                          WS-TOKEN-LEN (8)
+                          WS-TOKEN-LEN (9)
+                          WS-TOKEN-LEN (10)
+                          WS-TOKEN-LEN (11)
+                          WS-TOKEN-LEN (12).
+
+      *>   ALL " " so a run of trailing/embedded blanks counts as one
+      *>   delimiter instead of manufacturing empty extra tokens that
+      *>   would otherwise trip the overflow check below. Each token
+      *>   lands in an alphanumeric slot with its true delivered
+      *>   length captured in WS-TOKEN-LEN, so 0241 can numeric-test
+      *>   the exact substring instead of the space-padded field.
+           UNSTRING INPUT-LINE DELIMITED BY ALL " "
+               INTO
+                   WS-RAW-TOKEN (1)  COUNT IN WS-TOKEN-LEN (1),
+                   WS-RAW-TOKEN (2)  COUNT IN WS-TOKEN-LEN (2),
+                   WS-RAW-TOKEN (3)  COUNT IN WS-TOKEN-LEN (3),
+                   WS-RAW-TOKEN (4)  COUNT IN WS-TOKEN-LEN (4),
+                   WS-RAW-TOKEN (5)  COUNT IN WS-TOKEN-LEN (5),
+                   WS-RAW-TOKEN (6)  COUNT IN WS-TOKEN-LEN (6),
+                   WS-RAW-TOKEN (7)  COUNT IN WS-TOKEN-LEN (7),
+                   WS-RAW-TOKEN (8)  COUNT IN WS-TOKEN-LEN (8),
+                   WS-RAW-TOKEN (9)  COUNT IN WS-TOKEN-LEN (9),
+                   WS-RAW-TOKEN (10) COUNT IN WS-TOKEN-LEN (10),
+                   WS-RAW-TOKEN (11) COUNT IN WS-TOKEN-LEN (11),
+                   WS-RAW-TOKEN (12) COUNT IN WS-TOKEN-LEN (12)
+               ON OVERFLOW
+                   MOVE 'Y' TO WS-OVERFLOW-FLAG
+           END-UNSTRING.
+
+           IF WS-OVERFLOW-FLAG = 'N' THEN
+               PERFORM 0241-VALIDATE-AND-CONVERT-TOKENS
+           END-IF.
+
+      *****************************************************************
+      * A record only resolves to valid levels when every delivered   *
+      * token is purely numeric and at least two levels are present   *
+      * (fewer than that gives nothing to compare); anything else -   *
+      * stray delimiters, embedded letters, a lone value - is         *
+      * malformed and never reaches WS-RECORD-DATA.                   *
+      *****************************************************************
+       0241-VALIDATE-AND-CONVERT-TOKENS.
+           MOVE ZEROES TO WS-VALID-TOKEN-COUNT.
+           MOVE 1 TO WS-R-IDX.
+
+           PERFORM 0242-VALIDATE-ONE-TOKEN
+               UNTIL WS-R-IDX > WS-MAX-LEVELS
+                     OR WS-TOKEN-LEN (WS-R-IDX) = 0
+                     OR WS-MALFORMED-FLAG = 'Y'.
+
+           IF WS-MALFORMED-FLAG = 'N' AND WS-VALID-TOKEN-COUNT < 2 THEN
+               MOVE 'Y' TO WS-MALFORMED-FLAG
+           END-IF.
+
+       0242-VALIDATE-ONE-TOKEN.
+           IF WS-RAW-TOKEN (WS-R-IDX) (1:WS-TOKEN-LEN (WS-R-IDX))
+                   IS NOT NUMERIC
+           THEN
+               MOVE 'Y' TO WS-MALFORMED-FLAG
+           ELSE
+               MOVE WS-RAW-TOKEN (WS-R-IDX) (1:WS-TOKEN-LEN (WS-R-IDX))
+                   TO WS-RECORD-DATA (WS-R-IDX)
+               ADD 1 TO WS-VALID-TOKEN-COUNT
+           END-IF.
+
+           ADD 1 TO WS-R-IDX.
+
+       0246-WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-LINE.
+
+           STRING "RECORD "                 DELIMITED BY SIZE
+                  WS-RECORD-NUMBER          DELIMITED BY SIZE
+                  ": TOO MANY LEVELS (OVER " DELIMITED BY SIZE
+                  WS-MAX-LEVELS             DELIMITED BY SIZE
+                  "): "                     DELIMITED BY SIZE
+                  INPUT-LINE                DELIMITED BY SIZE
+               INTO REJECT-LINE.
+
+           WRITE REJECT-LINE.
+
+       0247-WRITE-MALFORMED-REJECT.
+           MOVE SPACES TO REJECT-LINE.
+
+           STRING "RECORD "                 DELIMITED BY SIZE
+                  WS-RECORD-NUMBER          DELIMITED BY SIZE
+                  ": MALFORMED (NON-NUMERIC OR TOO FEW LEVELS): "
+                                            DELIMITED BY SIZE
+                  INPUT-LINE                DELIMITED BY SIZE
+               INTO REJECT-LINE.
+
+           WRITE REJECT-LINE.
+
+       0245-COUNT-LEVELS-IN-RECORD.
+           MOVE ZEROES TO WS-LEVEL-COUNT.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-LEVELS
+                         OR WS-RECORD-DATA (WS-IDX) = 0
+               ADD 1 TO WS-LEVEL-COUNT
+           END-PERFORM.
+
+           MOVE 1 TO WS-IDX.
+
+       0250-CHECK-ALL-NUMS-IN-RECORD.
+           MOVE WS-RECORD-DATA (WS-IDX) TO WS-CURR-NUM.
+
+           IF WS-PREV-NUM <> 0 THEN
+               MOVE WS-CURR-NUM TO WS-CURR-STEP
+               SUBTRACT WS-PREV-NUM FROM WS-CURR-STEP
+
+               PERFORM 0251-CHECK-STEP-VALIDITY
+               PERFORM 0252-CHECK-ORDERING
+           END-IF.
+
+           MOVE WS-CURR-NUM TO WS-PREV-NUM.
+
+           ADD 1 TO WS-IDX.
+
+       0251-CHECK-STEP-VALIDITY.
+           IF WS-CURR-STEP < 1 OR WS-CURR-STEP > 3 THEN
+               MOVE 'N' TO WS-CURR-REPORT-IS-SAFE
+               IF WS-FAIL-REASON = SPACES THEN
+                   MOVE "STEP-BAD" TO WS-FAIL-REASON
+               END-IF
+           END-IF.
+
+       0252-CHECK-ORDERING.
+           IF WS-PREV-NUM < WS-CURR-NUM
+           THEN
+               MOVE 'Y' TO WS-RECORD-INCREASING
+
+           ELSE IF WS-PREV-NUM > WS-CURR-NUM
+           THEN
+               MOVE 'Y' TO WS-RECORD-DECREASING
+           END-IF.
+
+           IF WS-RECORD-INCREASING = 'Y' AND WS-RECORD-DECREASING = 'Y'
+           THEN
+               MOVE 'N' TO WS-CURR-REPORT-IS-SAFE
+               IF WS-FAIL-REASON = SPACES THEN
+                   MOVE "DIR-BAD" TO WS-FAIL-REASON
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * Part 2 "Problem Dampener": a record that fails the strict     *
+      * check gets one more chance per level - remove that single     *
+      * level and re-run the same step/ordering rule against the      *
+      * shortened record. If any one-level-removed variant comes back *
+      * safe, the original record is SAFE-WITH-DAMPENER.              *
+      *****************************************************************
+       0280-TRY-DAMPENER.
+           MOVE 'N' TO WS-DAMPENER-RESCUED.
+           MOVE 1 TO WS-DAMPEN-IDX.
+
+           PERFORM 0281-TRY-REMOVE-ONE-LEVEL
+               UNTIL WS-DAMPEN-IDX > WS-LEVEL-COUNT
+                     OR WS-DAMPENER-RESCUED = 'Y'.
+
+       0281-TRY-REMOVE-ONE-LEVEL.
+           PERFORM 0282-BUILD-VARIANT-WITHOUT-LEVEL.
+           PERFORM 0283-CHECK-VARIANT-RECORD.
+
+           IF WS-VARIANT-IS-SAFE = 'Y' THEN
+               MOVE 'Y' TO WS-DAMPENER-RESCUED
+           END-IF.
+
+           ADD 1 TO WS-DAMPEN-IDX.
+
+       0282-BUILD-VARIANT-WITHOUT-LEVEL.
+           MOVE ZEROES TO WS-VARIANT-COUNT.
+
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-SRC-IDX > WS-LEVEL-COUNT
+               IF WS-SRC-IDX NOT = WS-DAMPEN-IDX
+                   ADD 1 TO WS-VARIANT-COUNT
+                   MOVE WS-RECORD-DATA (WS-SRC-IDX)
+                       TO WS-VARIANT-DATA (WS-VARIANT-COUNT)
+               END-IF
+           END-PERFORM.
+
+       0283-CHECK-VARIANT-RECORD.
+           MOVE 'Y' TO WS-VARIANT-IS-SAFE.
+           MOVE ZEROES TO WS-V-PREV-NUM.
+           MOVE 'N' TO WS-V-INCREASING.
+           MOVE 'N' TO WS-V-DECREASING.
+
+           PERFORM VARYING WS-V-IDX FROM 1 BY 1
+                   UNTIL WS-V-IDX > WS-VARIANT-COUNT
+                         OR WS-VARIANT-IS-SAFE = 'N'
+               MOVE WS-VARIANT-DATA (WS-V-IDX) TO WS-V-CURR-NUM
+
+               IF WS-V-PREV-NUM <> 0 THEN
+                   MOVE WS-V-CURR-NUM TO WS-V-CURR-STEP
+                   SUBTRACT WS-V-PREV-NUM FROM WS-V-CURR-STEP
+
+                   IF WS-V-CURR-STEP < 1 OR WS-V-CURR-STEP > 3 THEN
+                       MOVE 'N' TO WS-VARIANT-IS-SAFE
+                   END-IF
+
+                   IF WS-V-PREV-NUM < WS-V-CURR-NUM THEN
+                       MOVE 'Y' TO WS-V-INCREASING
+                   ELSE
+                       IF WS-V-PREV-NUM > WS-V-CURR-NUM THEN
+                           MOVE 'Y' TO WS-V-DECREASING
+                       END-IF
+                   END-IF
+
+                   IF WS-V-INCREASING = 'Y'
+                           AND WS-V-DECREASING = 'Y' THEN
+                       MOVE 'N' TO WS-VARIANT-IS-SAFE
+                   END-IF
+               END-IF
+
+               MOVE WS-V-CURR-NUM TO WS-V-PREV-NUM
+           END-PERFORM.
+
+       0260-WRITE-DETAIL-LINE.
+           MOVE WS-RECORD-NUMBER TO DET-RECORD-NUM.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-LEVELS
+               MOVE WS-RECORD-DATA (WS-IDX) TO DET-FIELD-VALUE (WS-IDX)
+           END-PERFORM.
+
+           IF WS-CURR-REPORT-IS-SAFE = 'Y' THEN
+               MOVE "SAFE"              TO DET-STATUS
+           ELSE
+               IF WS-DAMPENER-RESCUED = 'Y' THEN
+                   MOVE "SAFE-WITH-DAMPENER" TO DET-STATUS
+               ELSE
+                   MOVE SPACES          TO DET-STATUS
+                   STRING "UNSAFE-"             DELIMITED BY SIZE
+                          WS-FAIL-REASON         DELIMITED BY SPACE
+                       INTO DET-STATUS
+               END-IF
+           END-IF.
+
+           IF WS-MODE-INCLUDES-FIXED THEN
+               MOVE DETAIL-LINE    TO PRINT-LINE
+               WRITE PRINT-LINE
+           END-IF.
+
+      *****************************************************************
+      * Writes the same per-record data DET-RECORD-NUM/DET-FIELDS/     *
+      * DET-STATUS already carry, as one comma-delimited row, for      *
+      * loading into a spreadsheet alongside or instead of the fixed-  *
+      * width report.                                                  *
+      *****************************************************************
+       0262-WRITE-CSV-DETAIL-LINE.
+           MOVE SPACES TO CSV-LINE.
+
+           STRING WS-RECORD-NUMBER        DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (1)     DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (2)     DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (3)     DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (4)     DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (5)     DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (6)     DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (7)     DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (8)     DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (9)     DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (10)    DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (11)    DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-FIELD-VALUE (12)    DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DET-STATUS              DELIMITED BY SPACE
+               INTO CSV-LINE.
+
+           WRITE CSV-LINE.
+
+      *****************************************************************
+      * A record still UNSAFE after the dampener has had its chance   *
+      * is written out to REWORK-FILE for hand correction, keyed by   *
+      * its original record number so the correction can be traced   *
+      * back to this run.                                             *
+      *****************************************************************
+       0265-WRITE-REWORK-RECORD.
+           MOVE WS-RECORD-NUMBER TO RWK-RECORD-NUM.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-LEVELS
+               MOVE WS-RECORD-DATA (WS-IDX) TO RWK-FIELD-VALUE (WS-IDX)
+           END-PERFORM.
+
+           MOVE REWORK-LINE TO REWORK-REC.
+           WRITE REWORK-REC.
+
+           ADD 1 TO WS-REWORK-EXTRACTED-AMOUNT.
+
+       0270-RESET-ITERATION-FIELDS.
+           MOVE 1          TO WS-IDX.
+           MOVE ZEROES     TO WS-PREV-NUM.
+           MOVE ZEROES     TO WS-CURR-NUM.
+
+           MOVE ZEROES     TO WS-CURR-STEP.
+           MOVE 'N'        TO WS-RECORD-INCREASING.
+           MOVE 'N'        TO WS-RECORD-DECREASING.
+
+           MOVE 'Y'        TO WS-CURR-REPORT-IS-SAFE.
+           MOVE SPACES     TO WS-FAIL-REASON.
+
+           MOVE 'N'        TO WS-DAMPENER-RESCUED.
+
+       0290-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-NUMBER       TO CKPT-RECORD-NUM.
+           MOVE WS-SAFE-REPORT-AMOUNT  TO CKPT-SAFE-AMOUNT.
+           MOVE WS-DAMPENED-SAFE-AMOUNT TO CKPT-DAMPENED-AMOUNT.
+           MOVE WS-RESCUED-AMOUNT      TO CKPT-RESCUED-AMOUNT.
+           MOVE WS-STEP-BAD-AMOUNT     TO CKPT-STEP-BAD-AMOUNT.
+           MOVE WS-DIR-BAD-AMOUNT      TO CKPT-DIR-BAD-AMOUNT.
+           MOVE WS-REJECTED-AMOUNT     TO CKPT-REJECTED-AMOUNT.
+           MOVE WS-MALFORMED-AMOUNT    TO CKPT-MALFORMED-AMOUNT.
+           MOVE WS-INCREASING-AMOUNT   TO CKPT-INCREASING-AMOUNT.
+           MOVE WS-DECREASING-AMOUNT   TO CKPT-DECREASING-AMOUNT.
+           MOVE WS-REWORK-EXTRACTED-AMOUNT TO CKPT-REWORK-SENT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CHECKPOINT-LINE TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      *>   A clean finish clears the checkpoint back to record zero so
+      *>   the next day's run does not mistake it for a restart point.
+       0295-CLEAR-CHECKPOINT.
+           MOVE ZEROES TO CHECKPOINT-LINE.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CHECKPOINT-LINE TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       0300-WRITE-TOTAL-LINE.
+           MOVE TOTAL-LINE-DASHES      TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-SAFE-REPORT-AMOUNT  TO TOTAL-SAFE-STRICT.
+           MOVE TOTAL-LINE-STRICT      TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-DAMPENED-SAFE-AMOUNT TO TOTAL-SAFE-DAMPENED.
+           MOVE TOTAL-LINE-DAMPENED    TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-RESCUED-AMOUNT      TO TOTAL-RESCUED-BY-DAMPENER.
+           MOVE TOTAL-LINE-RESCUED     TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-REJECTED-AMOUNT     TO TOTAL-REJECTED-RECORDS.
+           MOVE TOTAL-LINE-REJECTED    TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-STEP-BAD-AMOUNT     TO TOTAL-STEP-BAD-RECORDS.
+           MOVE TOTAL-LINE-STEP-BAD    TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-DIR-BAD-AMOUNT      TO TOTAL-DIR-BAD-RECORDS.
+           MOVE TOTAL-LINE-DIR-BAD     TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-MALFORMED-AMOUNT    TO TOTAL-MALFORMED-RECORDS.
+           MOVE TOTAL-LINE-MALFORMED   TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-INCREASING-AMOUNT   TO TOTAL-INCREASING-RECORDS.
+           MOVE TOTAL-LINE-INCREASING  TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-DECREASING-AMOUNT   TO TOTAL-DECREASING-RECORDS.
+           MOVE TOTAL-LINE-DECREASING  TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-RECORD-NUMBER       TO TOTAL-RECORDS-READ.
+           MOVE TOTAL-LINE-RECORDS-READ TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-REWORK-EXTRACTED-AMOUNT TO TOTAL-REWORK-SENT.
+           MOVE TOTAL-LINE-REWORK-SENT TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE WS-RECONCILE-STATUS    TO TOTAL-RECONCILE-FLAG.
+           MOVE TOTAL-LINE-RECONCILE   TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+      *****************************************************************
+      * CSV counterpart to 0300-WRITE-TOTAL-LINE, written instead of  *
+      * (or alongside) the fixed report's totals section so a CSV-    *
+      * only run still carries the req 002/003/004 breakdown counts   *
+      * and the req 006 reconcile flag, not just the per-record rows. *
+      * One LABEL,VALUE row per total, in the same order 0300 uses.   *
+      *****************************************************************
+       0303-WRITE-CSV-TOTAL-LINES.
+           MOVE SPACES TO CSV-LINE.
+           STRING "TOTAL SAFE (STRICT)"  DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-SAFE-REPORT-AMOUNT  DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "TOTAL SAFE (DAMPENED)"  DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  WS-DAMPENED-SAFE-AMOUNT  DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "RESCUED BY DAMPENER ONLY"  DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  WS-RESCUED-AMOUNT           DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "REJECTED (TOO MANY LVL)"  DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  WS-REJECTED-AMOUNT         DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "UNSAFE - BAD STEP SIZE"  DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  WS-STEP-BAD-AMOUNT        DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "UNSAFE - BAD DIRECTION"  DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  WS-DIR-BAD-AMOUNT         DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "REJECTED (MALFORMED)"  DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  WS-MALFORMED-AMOUNT     DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "RECORDS INCREASING"  DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-INCREASING-AMOUNT  DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "RECORDS DECREASING"  DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-DECREASING-AMOUNT  DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "TOTAL RECORDS READ"  DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-RECORD-NUMBER      DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "SENT TO REWORK"            DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  WS-REWORK-EXTRACTED-AMOUNT  DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+      *>   DELIMITED BY SIZE, not SPACE, because "NO CONTROL FILE" (one
+      *>   of the three possible values here) has an embedded space
+      *>   that SPACE-delimiting would cut short.
+           STRING "RECONCILE STATUS"    DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  WS-RECONCILE-STATUS   DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+      *****************************************************************
+      * WS-RECORD-NUMBER is the total records actually read this run  *
+      * (checkpoint restarts fold in what an earlier segment already  *
+      * read); comparing it to the control file's claimed count is    *
+      * the only way to catch a truncated or duplicated daily feed.   *
+      *****************************************************************
+      *****************************************************************
+      * Writes today's one-line totals extract, unconditionally and   *
+      * regardless of WS-OUTPUT-MODE, so the TREND-UPDATE companion   *
+      * program always has a fresh day to fold into the trend history *
+      * even on a CSV-only or fixed-only run.                         *
+      *****************************************************************
+       0310-WRITE-SUMMARY-FILE.
+           MOVE WS-RUN-DATE            TO SUMM-RUN-DATE.
+           MOVE WS-RECORD-NUMBER       TO SUMM-RECORDS-READ.
+           MOVE WS-SAFE-REPORT-AMOUNT  TO SUMM-SAFE-STRICT.
+           MOVE WS-DAMPENED-SAFE-AMOUNT TO SUMM-SAFE-DAMPENED.
+           MOVE WS-RESCUED-AMOUNT      TO SUMM-RESCUED.
+           MOVE WS-STEP-BAD-AMOUNT     TO SUMM-STEP-BAD.
+           MOVE WS-DIR-BAD-AMOUNT      TO SUMM-DIR-BAD.
+           MOVE WS-REJECTED-AMOUNT     TO SUMM-REJECTED.
+           MOVE WS-MALFORMED-AMOUNT    TO SUMM-MALFORMED.
+           MOVE WS-INCREASING-AMOUNT   TO SUMM-INCREASING.
+           MOVE WS-DECREASING-AMOUNT   TO SUMM-DECREASING.
+
+           OPEN OUTPUT SUMMARY-FILE.
+           MOVE SUMMARY-LINE TO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+           CLOSE SUMMARY-FILE.
+
+      *****************************************************************
+      * Rework subsystem: re-validates only the records a human has   *
+      * corrected in REWORK-FILE, running them back through the same  *
+      * 0250/0251/0252 step/ordering checks (and 0280's dampener) the  *
+      * normal pass uses, without touching CHECKPOINT-FILE, CONTROL-  *
+      * FILE, SUMMARY-FILE, or any of the day's main running totals.  *
+      * REWORK-FILE may legitimately not exist yet (a day with no     *
+      * UNSAFE records never wrote one), so WS-REWORK-STATUS is       *
+      * checked the same way 0020-APPEND-TODAYS-SUMMARY in            *
+      * DAY-02-02-TREND-UPDATE guards a missing SUMMARY-FILE - a      *
+      * missing file yields a zero-totals report instead of an abend. *
+      *****************************************************************
+       0400-RUN-REWORK-PASS.
+           OPEN
+               INPUT REWORK-FILE
+               OUTPUT REWORK-REPORT-FILE.
+
+           PERFORM 0410-WRITE-REWORK-REPORT-HEADING.
+
+           IF WS-REWORK-STATUS = "00" THEN
+               PERFORM 0420-PROCESS-ALL-REWORK-RECORDS
+               CLOSE REWORK-FILE
+           END-IF.
+
+           PERFORM 0430-WRITE-REWORK-REPORT-TOTALS.
+
+           CLOSE REWORK-REPORT-FILE.
+
+       0410-WRITE-REWORK-REPORT-HEADING.
+           MOVE HEADING-LINE TO REWORK-REPORT-REC.
+           WRITE REWORK-REPORT-REC.
+
+       0420-PROCESS-ALL-REWORK-RECORDS.
+           PERFORM 0421-READ-REWORK-RECORD
+               UNTIL WS-DATA-REMAINS = 'N'.
+
+       0421-READ-REWORK-RECORD.
+           READ REWORK-FILE
+               AT END MOVE 'N' TO WS-DATA-REMAINS.
+
+           IF WS-DATA-REMAINS <> 'N'
+               PERFORM 0422-REVALIDATE-REWORK-RECORD
+           END-IF.
+
+      *****************************************************************
+      * Reuses 0245/0250/0251/0252/0280 exactly as the normal pass    *
+      * does - only the source of WS-RECORD-DATA differs, so a        *
+      * corrected level is judged by precisely the same rules a       *
+      * first-time record would be.                                   *
+      *****************************************************************
+       0422-REVALIDATE-REWORK-RECORD.
+           MOVE REWORK-REC TO REWORK-LINE.
+           MOVE RWK-RECORD-NUM TO WS-RECORD-NUMBER.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-LEVELS
+               MOVE RWK-FIELD-VALUE (WS-IDX) TO WS-RECORD-DATA (WS-IDX)
+           END-PERFORM.
+
+           PERFORM 0245-COUNT-LEVELS-IN-RECORD.
+
+           PERFORM 0250-CHECK-ALL-NUMS-IN-RECORD
+               UNTIL WS-RECORD-DATA (WS-IDX) = 0
+                     OR WS-CURR-REPORT-IS-SAFE = 'N'.
+
+           IF WS-CURR-REPORT-IS-SAFE = 'Y' THEN
+               ADD 1 TO WS-REWORK-SAFE-AMOUNT
+           ELSE
+               PERFORM 0280-TRY-DAMPENER
+               IF WS-DAMPENER-RESCUED = 'Y' THEN
+                   ADD 1 TO WS-REWORK-RESCUED-AMOUNT
+               ELSE
+                   ADD 1 TO WS-REWORK-UNSAFE-AMOUNT
+               END-IF
+           END-IF.
+
+           PERFORM 0440-WRITE-REWORK-DETAIL-LINE.
+
+           PERFORM 0270-RESET-ITERATION-FIELDS.
+
+       0440-WRITE-REWORK-DETAIL-LINE.
+           MOVE WS-RECORD-NUMBER TO DET-RECORD-NUM.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-LEVELS
+               MOVE WS-RECORD-DATA (WS-IDX) TO DET-FIELD-VALUE (WS-IDX)
+           END-PERFORM.
+
+           IF WS-CURR-REPORT-IS-SAFE = 'Y' THEN
+               MOVE "SAFE"              TO DET-STATUS
+           ELSE
+               IF WS-DAMPENER-RESCUED = 'Y' THEN
+                   MOVE "SAFE-WITH-DAMPENER" TO DET-STATUS
+               ELSE
+                   MOVE SPACES          TO DET-STATUS
+                   STRING "UNSAFE-"             DELIMITED BY SIZE
+                          WS-FAIL-REASON         DELIMITED BY SPACE
+                       INTO DET-STATUS
+               END-IF
+           END-IF.
+
+           MOVE DETAIL-LINE TO REWORK-REPORT-REC.
+           WRITE REWORK-REPORT-REC.
+
+       0430-WRITE-REWORK-REPORT-TOTALS.
+           MOVE TOTAL-LINE-DASHES TO REWORK-REPORT-REC.
+           WRITE REWORK-REPORT-REC.
+
+           MOVE WS-REWORK-SAFE-AMOUNT TO TOTAL-REWORK-SAFE.
+           MOVE TOTAL-LINE-REWORK-SAFE TO REWORK-REPORT-REC.
+           WRITE REWORK-REPORT-REC.
+
+           MOVE WS-REWORK-RESCUED-AMOUNT TO TOTAL-REWORK-RESCUED.
+           MOVE TOTAL-LINE-REWORK-RESCUED TO REWORK-REPORT-REC.
+           WRITE REWORK-REPORT-REC.
+
+           MOVE WS-REWORK-UNSAFE-AMOUNT TO TOTAL-REWORK-UNSAFE.
+           MOVE TOTAL-LINE-REWORK-UNSAFE TO REWORK-REPORT-REC.
+           WRITE REWORK-REPORT-REC.
+
+       0301-DETERMINE-RECONCILE-STATUS.
+           IF WS-CONTROL-FILE-FOUND = 'N' THEN
+               MOVE "NO CONTROL FILE" TO WS-RECONCILE-STATUS
+           ELSE
+               IF WS-RECORD-NUMBER = WS-EXPECTED-RECORD-COUNT THEN
+                   MOVE "RECONCILED"     TO WS-RECONCILE-STATUS
+               ELSE
+                   MOVE "OUT-OF-BALANCE" TO WS-RECONCILE-STATUS
+               END-IF
+           END-IF.
+
+       END PROGRAM ADVENT-OF-CODE-2024-DAY-02-02.
