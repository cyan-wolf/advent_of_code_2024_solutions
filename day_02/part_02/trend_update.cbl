@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author: cyan-wolf
+      * Date: 03/17/2025
+      * Purpose: Companion to ADVENT-OF-CODE-2024-DAY-02-02. Picks up
+      *          the one-line totals extract that main.cbl writes to
+      *          SUMMARY-FILE on every run and appends it to the
+      *          running day-over-day HISTORY-FILE that
+      *          DAY-02-02-TREND-REPORT later reads to print
+      *          week-over-week/month-over-month trend lines.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY-02-02-TREND-UPDATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   SUMMARY-FILE may legitimately not exist yet (main.cbl has
+      *>   not been run today), so its FILE STATUS is checked rather
+      *>   than letting a missing file abend this run.
+           SELECT SUMMARY-FILE ASSIGN TO DYNAMIC WS-SUMMARY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+      *>   HISTORY-FILE is opened EXTEND so each day's summary is
+      *>   appended after whatever earlier days already wrote there;
+      *>   its FILE STATUS is checked because an EXTEND against a file
+      *>   that does not exist yet fails outright in this runtime, so
+      *>   the very first append has to fall back to OPEN OUTPUT.
+           SELECT HISTORY-FILE ASSIGN TO DYNAMIC WS-HISTORY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUMMARY-FILE.
+       01  SUMMARY-REC                 PIC X(132) VALUE SPACES.
+
+       FD  HISTORY-FILE.
+       01  HISTORY-REC                 PIC X(132) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       77  WS-SUMMARY-FILE-NAME        PIC X(100) VALUE SPACES.
+       77  WS-SUMMARY-STATUS           PIC XX VALUE SPACES.
+       77  WS-HISTORY-FILE-NAME        PIC X(100) VALUE SPACES.
+       77  WS-HISTORY-STATUS           PIC XX VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-RESOLVE-FILE-NAMES.
+           PERFORM 0020-APPEND-TODAYS-SUMMARY.
+
+           STOP RUN.
+
+       0010-RESOLVE-FILE-NAMES.
+           ACCEPT WS-SUMMARY-FILE-NAME
+               FROM ENVIRONMENT "DAY-SUMMARY-FILE".
+           IF WS-SUMMARY-FILE-NAME = SPACES THEN
+               MOVE "../day_summary.txt" TO WS-SUMMARY-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-HISTORY-FILE-NAME
+               FROM ENVIRONMENT "DAY-HISTORY-FILE".
+           IF WS-HISTORY-FILE-NAME = SPACES THEN
+               MOVE "../trend_history.txt" TO WS-HISTORY-FILE-NAME
+           END-IF.
+
+      *****************************************************************
+      * A missing SUMMARY-FILE means main.cbl has not produced a      *
+      * summary for today yet - nothing is appended in that case.     *
+      *****************************************************************
+       0020-APPEND-TODAYS-SUMMARY.
+           OPEN INPUT SUMMARY-FILE.
+
+           IF WS-SUMMARY-STATUS = "00" THEN
+               READ SUMMARY-FILE
+                   AT END CONTINUE
+               END-READ
+
+               IF WS-SUMMARY-STATUS = "00" THEN
+                   OPEN EXTEND HISTORY-FILE
+                   IF WS-HISTORY-STATUS NOT = "00" THEN
+                       OPEN OUTPUT HISTORY-FILE
+                   END-IF
+                   MOVE SUMMARY-REC TO HISTORY-REC
+                   WRITE HISTORY-REC
+                   CLOSE HISTORY-FILE
+               END-IF
+
+               CLOSE SUMMARY-FILE
+           END-IF.
+
+       END PROGRAM DAY-02-02-TREND-UPDATE.
