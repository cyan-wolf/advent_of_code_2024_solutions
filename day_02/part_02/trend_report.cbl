@@ -0,0 +1,383 @@
+      ******************************************************************
+      * Author: cyan-wolf
+      * Date: 03/17/2025
+      * Purpose: Reads the day-over-day HISTORY-FILE built up by
+      *          DAY-02-02-TREND-UPDATE and prints week-over-week and
+      *          month-over-month trend lines for records processed,
+      *          safe count, and the step/direction failure breakdown.
+      *
+      *          Weeks are calendar weeks within a month (day 1-7,
+      *          8-14, 15-21, 22-28, 29-31), not ISO week numbers - a
+      *          practical approximation given the days already run in
+      *          order in HISTORY-FILE and each day's date is a plain
+      *          YYYYMMDD stamp with no calendar-library support here.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY-02-02-TREND-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   HISTORY-FILE may not exist yet on a brand-new install, so
+      *>   its FILE STATUS is checked rather than letting a missing
+      *>   file abend this run.
+           SELECT HISTORY-FILE ASSIGN TO DYNAMIC WS-HISTORY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT TREND-REPORT-FILE
+               ASSIGN TO DYNAMIC WS-TREND-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-REC                 PIC X(132) VALUE SPACES.
+
+       FD  TREND-REPORT-FILE.
+       01  TREND-PRINT-LINE            PIC X(132) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       77  WS-HISTORY-FILE-NAME        PIC X(100) VALUE SPACES.
+       77  WS-HISTORY-STATUS           PIC XX VALUE SPACES.
+       77  WS-TREND-REPORT-FILE-NAME   PIC X(100) VALUE SPACES.
+
+       77  WS-DATA-REMAINS             PIC X VALUE 'Y'.
+
+       01  HISTORY-LINE.
+           05 HIST-RUN-DATE            PIC 9(8).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 HIST-RECORDS-READ        PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 HIST-SAFE-STRICT         PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 HIST-SAFE-DAMPENED       PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 HIST-RESCUED             PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 HIST-STEP-BAD            PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 HIST-DIR-BAD             PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 HIST-REJECTED            PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 HIST-MALFORMED           PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 HIST-INCREASING          PIC 9(6).
+           05 FILLER                   PIC X          VALUE SPACE.
+           05 HIST-DECREASING          PIC 9(6).
+
+      *>   HIST-INCREASING/HIST-DECREASING above are folded into the
+      *>   week/month buckets the same way HIST-STEP-BAD/HIST-DIR-BAD
+      *>   already are - see 0221/0222.
+
+      *>   Date parts and bucket keys derived from HIST-RUN-DATE.
+       77  WS-YEAR                     PIC 9(4) VALUE ZEROES.
+       77  WS-MONTH                    PIC 99 VALUE ZEROES.
+       77  WS-DAY                      PIC 99 VALUE ZEROES.
+       77  WS-DAY-MINUS-1              PIC 99 VALUE ZEROES.
+       77  WS-MONTH-KEY                PIC 9(6) VALUE ZEROES.
+       77  WS-WEEK-NUM                 PIC 9 VALUE ZEROES.
+       77  WS-WEEK-Q                   PIC 9 VALUE ZEROES.
+       77  WS-WEEK-R                   PIC 9 VALUE ZEROES.
+       77  WS-WEEK-KEY                 PIC 9(7) VALUE ZEROES.
+
+      *>   Running week bucket and the one before it, laid out
+      *>   identically so MOVE WK-CURRENT TO WK-PREVIOUS carries the
+      *>   whole bucket forward without naming every field.
+       01  WK-CURRENT.
+           05 WK-KEY                   PIC 9(7).
+           05 WK-RECORDS               PIC 9(6).
+           05 WK-SAFE                  PIC 9(6).
+           05 WK-STEP-BAD              PIC 9(6).
+           05 WK-DIR-BAD               PIC 9(6).
+           05 WK-INCREASING            PIC 9(6).
+           05 WK-DECREASING            PIC 9(6).
+
+       01  WK-PREVIOUS.
+           05 WK-PREV-KEY               PIC 9(7).
+           05 WK-PREV-RECORDS           PIC 9(6).
+           05 WK-PREV-SAFE              PIC 9(6).
+           05 WK-PREV-STEP-BAD          PIC 9(6).
+           05 WK-PREV-DIR-BAD           PIC 9(6).
+           05 WK-PREV-INCREASING        PIC 9(6).
+           05 WK-PREV-DECREASING        PIC 9(6).
+
+       77  WS-WK-HAVE-CURRENT          PIC X VALUE 'N'.
+       77  WS-WK-HAVE-PREVIOUS         PIC X VALUE 'N'.
+
+      *>   Running month bucket and the one before it, same layout
+      *>   convention as the week buckets above.
+       01  MO-CURRENT.
+           05 MO-KEY                   PIC 9(6).
+           05 MO-RECORDS               PIC 9(6).
+           05 MO-SAFE                  PIC 9(6).
+           05 MO-STEP-BAD              PIC 9(6).
+           05 MO-DIR-BAD                PIC 9(6).
+           05 MO-INCREASING            PIC 9(6).
+           05 MO-DECREASING            PIC 9(6).
+
+       01  MO-PREVIOUS.
+           05 MO-PREV-KEY               PIC 9(6).
+           05 MO-PREV-RECORDS           PIC 9(6).
+           05 MO-PREV-SAFE              PIC 9(6).
+           05 MO-PREV-STEP-BAD          PIC 9(6).
+           05 MO-PREV-DIR-BAD           PIC 9(6).
+           05 MO-PREV-INCREASING        PIC 9(6).
+           05 MO-PREV-DECREASING        PIC 9(6).
+
+       77  WS-MO-HAVE-CURRENT          PIC X VALUE 'N'.
+       77  WS-MO-HAVE-PREVIOUS         PIC X VALUE 'N'.
+
+      *>   Signed change in the safe count vs. the prior bucket of the
+      *>   same kind; PIC -(6)9 floats a leading minus sign for a drop
+      *>   and shows a blank there for a rise, with no manual sign
+      *>   bookkeeping needed.
+       77  WS-SAFE-CHANGE               PIC S9(6) VALUE ZEROES.
+       77  WS-SAFE-CHANGE-EDIT          PIC -(6)9.
+
+      *>   TREND-LINE below is reset with MOVE SPACES between lines
+      *>   (it carries no AT END/heading role the way HEADING-LINE
+      *>   does, so it has no single moment to be built once and left
+      *>   alone) - that blanks its own literal labels along with the
+      *>   data fields, so the labels live here instead and are MOVEd
+      *>   back into TREND-LINE's named label slots every time
+      *>   0225-RESET-TREND-LINE runs.
+       01  WS-TREND-LABELS.
+           05 WS-LBL-RECORDS           PIC X(8)  VALUE "RECORDS:".
+           05 WS-LBL-SAFE              PIC X(5)  VALUE "SAFE:".
+           05 WS-LBL-STEP-BAD          PIC X(9)  VALUE "STEP-BAD:".
+           05 WS-LBL-DIR-BAD           PIC X(8)  VALUE "DIR-BAD:".
+           05 WS-LBL-INCR              PIC X(5)  VALUE "INCR:".
+           05 WS-LBL-DECR              PIC X(5)  VALUE "DECR:".
+           05 WS-LBL-SAFE-CHANGE       PIC X(13) VALUE "SAFE CHANGE: ".
+
+       01  TREND-LINE.
+           05 TREND-BUCKET-LABEL       PIC X(6).
+           05 FILLER                   PIC X.
+           05 TREND-BUCKET-KEY         PIC X(7).
+           05 FILLER                   PIC XX.
+           05 TREND-LBL-RECORDS        PIC X(8).
+           05 TREND-RECORDS            PIC ZZZZZ9.
+           05 FILLER                   PIC XX.
+           05 TREND-LBL-SAFE           PIC X(5).
+           05 TREND-SAFE               PIC ZZZZZ9.
+           05 FILLER                   PIC XX.
+           05 TREND-LBL-STEP-BAD       PIC X(9).
+           05 TREND-STEP-BAD           PIC ZZZZZ9.
+           05 FILLER                   PIC XX.
+           05 TREND-LBL-DIR-BAD        PIC X(8).
+           05 TREND-DIR-BAD            PIC ZZZZZ9.
+           05 FILLER                   PIC XX.
+           05 TREND-LBL-INCR           PIC X(5).
+           05 TREND-INCREASING         PIC ZZZZZ9.
+           05 FILLER                   PIC XX.
+           05 TREND-LBL-DECR           PIC X(5).
+           05 TREND-DECREASING         PIC ZZZZZ9.
+           05 FILLER                   PIC XX.
+           05 TREND-LBL-SAFE-CHANGE    PIC X(13).
+           05 TREND-SAFE-CHANGE        PIC X(9).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-RESOLVE-FILE-NAMES.
+
+           OPEN INPUT HISTORY-FILE.
+
+           IF WS-HISTORY-STATUS = "00" THEN
+               OPEN OUTPUT TREND-REPORT-FILE
+
+               PERFORM 0100-WRITE-REPORT-HEADING
+               PERFORM 0200-PROCESS-ALL-HISTORY
+               PERFORM 0400-FLUSH-FINAL-BUCKETS
+
+               CLOSE TREND-REPORT-FILE
+               CLOSE HISTORY-FILE
+           END-IF.
+
+           STOP RUN.
+
+       0010-RESOLVE-FILE-NAMES.
+           ACCEPT WS-HISTORY-FILE-NAME
+               FROM ENVIRONMENT "DAY-HISTORY-FILE".
+           IF WS-HISTORY-FILE-NAME = SPACES THEN
+               MOVE "../trend_history.txt" TO WS-HISTORY-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-TREND-REPORT-FILE-NAME
+               FROM ENVIRONMENT "DAY-TREND-REPORT-FILE".
+           IF WS-TREND-REPORT-FILE-NAME = SPACES THEN
+               MOVE "../trend_report.txt" TO WS-TREND-REPORT-FILE-NAME
+           END-IF.
+
+       0100-WRITE-REPORT-HEADING.
+           MOVE SPACES TO TREND-PRINT-LINE.
+           STRING "TREND REPORT - WEEK-OVER-WEEK / "
+                                             DELIMITED BY SIZE
+                  "MONTH-OVER-MONTH"         DELIMITED BY SIZE
+               INTO TREND-PRINT-LINE.
+           WRITE TREND-PRINT-LINE.
+
+           MOVE ALL "-" TO TREND-PRINT-LINE.
+           WRITE TREND-PRINT-LINE.
+
+       0200-PROCESS-ALL-HISTORY.
+           PERFORM 0210-READ-HISTORY-RECORD
+               UNTIL WS-DATA-REMAINS = 'N'.
+
+       0210-READ-HISTORY-RECORD.
+           READ HISTORY-FILE
+               AT END MOVE 'N' TO WS-DATA-REMAINS.
+
+           IF WS-DATA-REMAINS <> 'N'
+               PERFORM 0220-ACCUMULATE-RECORD
+           END-IF.
+
+      *****************************************************************
+      * Splits the run date into year/month/day, derives the month    *
+      * key (YYYYMM) and the calendar-week-within-month key, then     *
+      * folds this day's totals into both the week and month buckets. *
+      *****************************************************************
+       0220-ACCUMULATE-RECORD.
+           MOVE HISTORY-REC TO HISTORY-LINE.
+
+           MOVE HIST-RUN-DATE (1:4) TO WS-YEAR.
+           MOVE HIST-RUN-DATE (5:2) TO WS-MONTH.
+           MOVE HIST-RUN-DATE (7:2) TO WS-DAY.
+
+           MULTIPLY WS-YEAR BY 100 GIVING WS-MONTH-KEY.
+           ADD WS-MONTH TO WS-MONTH-KEY.
+
+           SUBTRACT 1 FROM WS-DAY GIVING WS-DAY-MINUS-1.
+           DIVIDE WS-DAY-MINUS-1 BY 7
+               GIVING WS-WEEK-Q
+               REMAINDER WS-WEEK-R.
+           ADD 1 TO WS-WEEK-Q GIVING WS-WEEK-NUM.
+
+           MULTIPLY WS-MONTH-KEY BY 10 GIVING WS-WEEK-KEY.
+           ADD WS-WEEK-NUM TO WS-WEEK-KEY.
+
+           PERFORM 0221-ACCUMULATE-WEEK-BUCKET.
+           PERFORM 0222-ACCUMULATE-MONTH-BUCKET.
+
+       0221-ACCUMULATE-WEEK-BUCKET.
+           IF WS-WK-HAVE-CURRENT = 'N' THEN
+               MOVE ZEROES TO WK-RECORDS WK-SAFE
+                              WK-STEP-BAD WK-DIR-BAD
+                              WK-INCREASING WK-DECREASING
+               MOVE WS-WEEK-KEY TO WK-KEY
+               MOVE 'Y' TO WS-WK-HAVE-CURRENT
+           ELSE
+               IF WS-WEEK-KEY NOT = WK-KEY THEN
+                   PERFORM 0223-EMIT-WEEK-TREND-LINE
+                   MOVE WK-CURRENT TO WK-PREVIOUS
+                   MOVE 'Y' TO WS-WK-HAVE-PREVIOUS
+                   MOVE ZEROES TO WK-RECORDS WK-SAFE
+                                  WK-STEP-BAD WK-DIR-BAD
+                                  WK-INCREASING WK-DECREASING
+                   MOVE WS-WEEK-KEY TO WK-KEY
+               END-IF
+           END-IF.
+
+           ADD HIST-RECORDS-READ  TO WK-RECORDS.
+           ADD HIST-SAFE-DAMPENED TO WK-SAFE.
+           ADD HIST-STEP-BAD      TO WK-STEP-BAD.
+           ADD HIST-DIR-BAD       TO WK-DIR-BAD.
+           ADD HIST-INCREASING    TO WK-INCREASING.
+           ADD HIST-DECREASING    TO WK-DECREASING.
+
+       0222-ACCUMULATE-MONTH-BUCKET.
+           IF WS-MO-HAVE-CURRENT = 'N' THEN
+               MOVE ZEROES TO MO-RECORDS MO-SAFE
+                              MO-STEP-BAD MO-DIR-BAD
+                              MO-INCREASING MO-DECREASING
+               MOVE WS-MONTH-KEY TO MO-KEY
+               MOVE 'Y' TO WS-MO-HAVE-CURRENT
+           ELSE
+               IF WS-MONTH-KEY NOT = MO-KEY THEN
+                   PERFORM 0224-EMIT-MONTH-TREND-LINE
+                   MOVE MO-CURRENT TO MO-PREVIOUS
+                   MOVE 'Y' TO WS-MO-HAVE-PREVIOUS
+                   MOVE ZEROES TO MO-RECORDS MO-SAFE
+                                  MO-STEP-BAD MO-DIR-BAD
+                                  MO-INCREASING MO-DECREASING
+                   MOVE WS-MONTH-KEY TO MO-KEY
+               END-IF
+           END-IF.
+
+           ADD HIST-RECORDS-READ  TO MO-RECORDS.
+           ADD HIST-SAFE-DAMPENED TO MO-SAFE.
+           ADD HIST-STEP-BAD      TO MO-STEP-BAD.
+           ADD HIST-DIR-BAD       TO MO-DIR-BAD.
+           ADD HIST-INCREASING    TO MO-INCREASING.
+           ADD HIST-DECREASING    TO MO-DECREASING.
+
+       0222-RESET-TREND-LINE.
+           MOVE SPACES              TO TREND-LINE.
+           MOVE WS-LBL-RECORDS      TO TREND-LBL-RECORDS.
+           MOVE WS-LBL-SAFE         TO TREND-LBL-SAFE.
+           MOVE WS-LBL-STEP-BAD     TO TREND-LBL-STEP-BAD.
+           MOVE WS-LBL-DIR-BAD      TO TREND-LBL-DIR-BAD.
+           MOVE WS-LBL-INCR         TO TREND-LBL-INCR.
+           MOVE WS-LBL-DECR         TO TREND-LBL-DECR.
+           MOVE WS-LBL-SAFE-CHANGE  TO TREND-LBL-SAFE-CHANGE.
+
+       0223-EMIT-WEEK-TREND-LINE.
+           PERFORM 0222-RESET-TREND-LINE.
+           MOVE "WEEK"     TO TREND-BUCKET-LABEL.
+           MOVE WK-KEY     TO TREND-BUCKET-KEY.
+           MOVE WK-RECORDS TO TREND-RECORDS.
+           MOVE WK-SAFE    TO TREND-SAFE.
+           MOVE WK-STEP-BAD TO TREND-STEP-BAD.
+           MOVE WK-DIR-BAD  TO TREND-DIR-BAD.
+           MOVE WK-INCREASING TO TREND-INCREASING.
+           MOVE WK-DECREASING TO TREND-DECREASING.
+
+           IF WS-WK-HAVE-PREVIOUS = 'Y' THEN
+               COMPUTE WS-SAFE-CHANGE = WK-SAFE - WK-PREV-SAFE
+               MOVE WS-SAFE-CHANGE TO WS-SAFE-CHANGE-EDIT
+               MOVE WS-SAFE-CHANGE-EDIT TO TREND-SAFE-CHANGE
+           ELSE
+               MOVE "N/A"      TO TREND-SAFE-CHANGE
+           END-IF.
+
+           MOVE TREND-LINE TO TREND-PRINT-LINE.
+           WRITE TREND-PRINT-LINE.
+
+       0224-EMIT-MONTH-TREND-LINE.
+           PERFORM 0222-RESET-TREND-LINE.
+           MOVE "MONTH"     TO TREND-BUCKET-LABEL.
+           MOVE MO-KEY      TO TREND-BUCKET-KEY (1:6).
+           MOVE MO-RECORDS  TO TREND-RECORDS.
+           MOVE MO-SAFE     TO TREND-SAFE.
+           MOVE MO-STEP-BAD TO TREND-STEP-BAD.
+           MOVE MO-DIR-BAD  TO TREND-DIR-BAD.
+           MOVE MO-INCREASING TO TREND-INCREASING.
+           MOVE MO-DECREASING TO TREND-DECREASING.
+
+           IF WS-MO-HAVE-PREVIOUS = 'Y' THEN
+               COMPUTE WS-SAFE-CHANGE = MO-SAFE - MO-PREV-SAFE
+               MOVE WS-SAFE-CHANGE TO WS-SAFE-CHANGE-EDIT
+               MOVE WS-SAFE-CHANGE-EDIT TO TREND-SAFE-CHANGE
+           ELSE
+               MOVE "N/A"       TO TREND-SAFE-CHANGE
+           END-IF.
+
+           MOVE TREND-LINE TO TREND-PRINT-LINE.
+           WRITE TREND-PRINT-LINE.
+
+      *****************************************************************
+      * The last week and month seen in the file never hit the        *
+      * "key changed" branch above, so their totals are still sitting *
+      * in the current buckets when end-of-file is reached - flush    *
+      * them here the same way a bucket change would have.            *
+      *****************************************************************
+       0400-FLUSH-FINAL-BUCKETS.
+           IF WS-WK-HAVE-CURRENT = 'Y' THEN
+               PERFORM 0223-EMIT-WEEK-TREND-LINE
+           END-IF.
+
+           IF WS-MO-HAVE-CURRENT = 'Y' THEN
+               PERFORM 0224-EMIT-MONTH-TREND-LINE
+           END-IF.
+
+       END PROGRAM DAY-02-02-TREND-REPORT.
